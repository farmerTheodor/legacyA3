@@ -0,0 +1,6 @@
+    01  OUT-RECORD.
+        02 OUT-SEQ        PICTURE 9(9).
+        02 OUT-NUM        PICTURE 9(9).
+        02 OUT-CLASS      PICTURE X(1).
+        02 OUT-BATCH-ID   PICTURE X(20).
+        02 OUT-DETAIL     PICTURE X(80).
