@@ -1,85 +1,453 @@
-IDENTIFICATION DIVISION.                                        
-    PROGRAM-ID. primes1.                                   
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. primes1.
 environment division.
     INPUT-OUTPUT SECTION.
     FILE-CONTROL.
-       select INPUT-FILE assign to 'inFile.txt'.
-       select OUTPUT-FILE assign to 'outFile.txt'.
+       select INPUT-FILE assign to DYNAMIC inputDsn.
+       select OUTPUT-FILE assign to DYNAMIC outputDsn.
+       select REPORT-FILE assign to DYNAMIC reportDsn.
+       select CHECKPOINT-FILE assign to DYNAMIC checkpointDsn
+           organization is relative
+           access mode is random
+           relative key is checkpointKey
+           file status is checkpointStatus.
+       select DUP-CHECK-FILE assign to DYNAMIC dupCheckDsn
+           organization is indexed
+           access mode is random
+           record key is dupKey
+           file status is dupCheckStatus.
+       select EXCEPTIONS-FILE assign to DYNAMIC exceptionsDsn.
 
 DATA DIVISION.
     FILE SECTION.
         FD OUTPUT-FILE.
-        01 lineOut pic X(81).
+        01 lineOut pic X(119).
+        FD REPORT-FILE.
+        01 reportLine pic X(81).
+        FD CHECKPOINT-FILE.
+        01 checkpointRecord.
+            02 savedCountRead        PICTURE 9(9).
+            02 savedCountPrime       PICTURE 9(9).
+            02 savedCountNotprime    PICTURE 9(9).
+            02 savedCountIllegal     PICTURE 9(9).
+            02 savedCountDuplicate   PICTURE 9(9).
+            02 savedBucket1Prime     PICTURE 9(9).
+            02 savedBucket1Notprime  PICTURE 9(9).
+            02 savedBucket2Prime     PICTURE 9(9).
+            02 savedBucket2Notprime  PICTURE 9(9).
+            02 savedBucket3Prime     PICTURE 9(9).
+            02 savedBucket3Notprime  PICTURE 9(9).
+        FD DUP-CHECK-FILE.
+        01 dupRecord.
+            02 dupKey PICTURE 9(9).
+        FD EXCEPTIONS-FILE.
+        01 exceptionLine PICTURE X(31).
         FD INPUT-FILE.
         01  lineIn.
-            02 numIn   PICTURE 9(9).
-            02 FILLER PICTURE X(71).
+            02 numIn       PICTURE S9(9).
+            02 IN-BATCH-ID PICTURE X(20).
+            02 FILLER      PICTURE X(51).
 WORKING-STORAGE SECTION.
+    COPY "outrec.cpy".
+    01  inputDsn       PICTURE X(100) VALUE 'inFile.txt'.
+    01  outputDsn      PICTURE X(100) VALUE 'outFile.txt'.
+    01  reportDsn      PICTURE X(100) VALUE 'primesReport.txt'.
+    01  checkpointDsn  PICTURE X(100) VALUE 'primesCheckpoint.dat'.
+    01  dupCheckDsn    PICTURE X(100) VALUE 'primesDupCheck.dat'.
+    01  exceptionsDsn  PICTURE X(100) VALUE 'primesExceptions.txt'.
+    01  envTemp        PICTURE X(100) VALUE SPACES.
+    01  checkpointStatus  PICTURE X(2) VALUE '00'.
+    01  dupCheckStatus    PICTURE X(2) VALUE '00'.
+    77  count-duplicate   PICTURE 9(9) VALUE 0.
+    01  DUPLICATE-EXCEPTION-LINE.
+        02 FILLER PICTURE X VALUE SPACE.
+        02 dupNumOut PICTURE Z(8)9.
+        02 FILLER PICTURE X(21) VALUE ' IS A DUPLICATE INPUT'.
+    77  skipCount            PICTURE 9(9) VALUE 0.
+    77  checkpointInterval   PICTURE 9(5) VALUE 100.
+    77  checkpointKey        PICTURE 9(4) VALUE 1.
     77  num  PICTURE S9(9).
-    77  divisor  PICTURE S9(9) USAGE IS COMPUTATIONAL.
-    77  divResult  PICTURE S9(9) USAGE IS COMPUTATIONAL.
+    77  factorDivisor  PICTURE S9(9) USAGE IS COMPUTATIONAL.
+    77  factorRemain   PICTURE S9(9) USAGE IS COMPUTATIONAL.
+    77  factorCount    PICTURE 9(2) VALUE 0.
+    77  factorIndex    PICTURE 9(2) VALUE 0.
+    77  factorPointer  PICTURE 9(2) VALUE 1.
+    77  factorDisplay  PICTURE Z(8)9.
+    01  FACTOR-TABLE.
+        02 FACTOR-ENTRY PICTURE 9(9) OCCURS 40 TIMES.
     01  TITLE-LINE.
         02 FILLER PICTURE X(6) VALUE SPACES.
         02 FILLER PICTURE X(20) VALUE 'PRIME NUMBER RESULTS'.
+    01  acceptedDate  PICTURE 9(8).
+    01  acceptedTime  PICTURE 9(8).
+    01  RUN-HEADER-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(9) VALUE 'PROGRAM: '.
+        02 headerProgram PICTURE X(7) VALUE 'PRIMES1'.
+        02 FILLER PICTURE X(7) VALUE '  DATE:'.
+        02 headerDate PICTURE 9(8).
+        02 FILLER PICTURE X(7) VALUE '  TIME:'.
+        02 headerTime PICTURE 9(8).
     01  UNDER-LINE.
         02 FILLER PICTURE X(32) VALUE       ' -------------------------------'.
-    01  NOT-A-PRIME-LINE.
-        02 FILLER PICTURE X VALUE SPACE.
-        02 notPrime PICTURE Z(8)9.
-        02 FILLER PICTURE X(15) VALUE ' IS NOT A PRIME'.
-    01  PRIME-LINE.
-        02 FILLER PICTURE X VALUE SPACE.
-        02 isPrime PICTURE Z(8)9.
-        02 FILLER PICTURE X(11) VALUE ' IS A PRIME'.
-    01  ERROR-MESS.
-        02 FILLER PICTURE X VALUE SPACE.
-        02 illInput PICTURE Z(8)9.
-        02 FILLER PICTURE X(14) VALUE ' ILLEGAL INPUT'.
     01 eof-switch pic 9 VALUE 1.
+
+    77  count-read       PICTURE 9(9) VALUE 0.
+    77  count-prime      PICTURE 9(9) VALUE 0.
+    77  count-notprime   PICTURE 9(9) VALUE 0.
+    77  count-illegal    PICTURE 9(9) VALUE 0.
+    01  TRAILER-READ-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'TOTAL RECORDS READ:'.
+        02 trailerRead PICTURE Z(8)9.
+    01  TRAILER-PRIME-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'PRIME COUNT:'.
+        02 trailerPrime PICTURE Z(8)9.
+    01  TRAILER-NOTPRIME-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'NOT-PRIME COUNT:'.
+        02 trailerNotprime PICTURE Z(8)9.
+    01  TRAILER-ILLEGAL-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'ILLEGAL INPUT COUNT:'.
+        02 trailerIllegal PICTURE Z(8)9.
+    01  TRAILER-DUPLICATE-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'DUPLICATE INPUT COUNT:'.
+        02 trailerDuplicate PICTURE Z(8)9.
+
+    77  bucket1-prime     PICTURE 9(9) VALUE 0.
+    77  bucket1-notprime  PICTURE 9(9) VALUE 0.
+    77  bucket2-prime     PICTURE 9(9) VALUE 0.
+    77  bucket2-notprime  PICTURE 9(9) VALUE 0.
+    77  bucket3-prime     PICTURE 9(9) VALUE 0.
+    77  bucket3-notprime  PICTURE 9(9) VALUE 0.
+    01  BUCKET-TITLE-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(30) VALUE 'RANGE SUMMARY'.
+    01  BUCKET-HEADER-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(24) VALUE 'RANGE'.
+        02 FILLER PICTURE X(10) VALUE 'PRIME'.
+        02 FILLER PICTURE X(10) VALUE 'NOT-PRIME'.
+    01  BUCKET1-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(24) VALUE '1-999'.
+        02 bucket1PrimeOut PICTURE Z(8)9.
+        02 FILLER PICTURE X(3) VALUE SPACES.
+        02 bucket1NotprimeOut PICTURE Z(8)9.
+    01  BUCKET2-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(24) VALUE '1000-999999'.
+        02 bucket2PrimeOut PICTURE Z(8)9.
+        02 FILLER PICTURE X(3) VALUE SPACES.
+        02 bucket2NotprimeOut PICTURE Z(8)9.
+    01  BUCKET3-LINE.
+        02 FILLER PICTURE X(6) VALUE SPACES.
+        02 FILLER PICTURE X(24) VALUE '1000000-999999999'.
+        02 bucket3PrimeOut PICTURE Z(8)9.
+        02 FILLER PICTURE X(3) VALUE SPACES.
+        02 bucket3NotprimeOut PICTURE Z(8)9.
 PROCEDURE DIVISION.
-OPEN INPUT INPUT-FILE, OUTPUT OUTPUT-FILE.
-WRITE lineOut FROM TITLE-LINE AFTER ADVANCING 0 LINES.
-WRITE lineOut FROM UNDER-LINE AFTER ADVANCING 1 LINE.
+PERFORM GET-DATASET-NAMES.
+PERFORM READ-CHECKPOINT.
+IF skipCount IS GREATER THAN 0
+    PERFORM RESTORE-RUN-TOTALS
+    OPEN INPUT INPUT-FILE
+    OPEN EXTEND OUTPUT-FILE
+    OPEN EXTEND REPORT-FILE
+    OPEN EXTEND EXCEPTIONS-FILE
+ELSE
+    OPEN INPUT INPUT-FILE
+    OPEN OUTPUT OUTPUT-FILE
+    OPEN OUTPUT REPORT-FILE
+    OPEN OUTPUT EXCEPTIONS-FILE
+END-IF.
+*> DUP-CHECK-FILE is rebuilt fresh every run (including a restart) since
+*> checkPrime re-derives its key set by re-reading the whole input file
+*> from record one -- see CHECK-DUPLICATE below.
+OPEN OUTPUT DUP-CHECK-FILE.
+IF dupCheckStatus IS NOT EQUAL TO '00'
+    DISPLAY 'WARNING: DUP-CHECK-FILE OPEN STATUS ' dupCheckStatus
+END-IF.
+ACCEPT acceptedDate FROM DATE YYYYMMDD.
+ACCEPT acceptedTime FROM TIME.
+MOVE acceptedDate TO headerDate.
+MOVE acceptedTime TO headerTime.
+*> ADVANCING 0 on the very first line only makes sense for a brand-new
+*> report (no prior content to overprint); on a restart REPORT-FILE is
+*> opened EXTEND onto an already-populated file, so start the new
+*> header block on its own fresh line instead.
+IF skipCount IS GREATER THAN 0
+    WRITE reportLine FROM TITLE-LINE AFTER ADVANCING 2 LINES
+ELSE
+    WRITE reportLine FROM TITLE-LINE AFTER ADVANCING 0 LINES
+END-IF.
+WRITE reportLine FROM RUN-HEADER-LINE AFTER ADVANCING 1 LINE.
+WRITE reportLine FROM UNDER-LINE AFTER ADVANCING 1 LINE.
 
 perform checkPrime until eof-switch is equal to 0.
 
-CLOSE INPUT-FILE, OUTPUT-FILE.
+PERFORM WRITE-TRAILER.
+PERFORM WRITE-BUCKET-REPORT.
+PERFORM RESET-CHECKPOINT.
+
+CLOSE INPUT-FILE, OUTPUT-FILE, REPORT-FILE, EXCEPTIONS-FILE, DUP-CHECK-FILE,
+      CHECKPOINT-FILE.
+IF count-illegal IS GREATER THAN 0
+    MOVE 4 TO RETURN-CODE
+ELSE
+    MOVE 0 TO RETURN-CODE
+END-IF.
 STOP RUN.
 
+GET-DATASET-NAMES.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-INFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO inputDsn
+    END-IF.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-OUTFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO outputDsn
+    END-IF.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-REPORTFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO reportDsn
+    END-IF.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-CKPTFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO checkpointDsn
+    END-IF.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-DUPCHECKFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO dupCheckDsn
+    END-IF.
+    MOVE SPACES TO envTemp.
+    ACCEPT envTemp FROM ENVIRONMENT 'PRIMES1-EXCEPTIONSFILE'
+        ON EXCEPTION CONTINUE
+    END-ACCEPT.
+    IF envTemp IS NOT EQUAL TO SPACES
+        MOVE envTemp TO exceptionsDsn
+    END-IF.
+
+READ-CHECKPOINT.
+    MOVE 0 TO skipCount.
+    MOVE 1 TO checkpointKey.
+    OPEN I-O CHECKPOINT-FILE.
+    IF checkpointStatus IS NOT EQUAL TO '00'
+        OPEN OUTPUT CHECKPOINT-FILE
+        MOVE ZEROS TO checkpointRecord
+        WRITE checkpointRecord
+        CLOSE CHECKPOINT-FILE
+        MOVE 1 TO checkpointKey
+        OPEN I-O CHECKPOINT-FILE
+    END-IF.
+    READ CHECKPOINT-FILE
+        INVALID KEY CONTINUE
+    END-READ.
+    IF checkpointStatus IS EQUAL TO '00'
+        MOVE savedCountRead TO skipCount
+    END-IF.
+*> CHECKPOINT-FILE stays open (I-O) for the rest of the run; every
+*> WRITE-CHECKPOINT call below rewrites this same record in place
+*> instead of reopening the dataset, so the latest checkpoint is
+*> always the one REWRITE leaves behind, never a stale earlier one.
+
+RESTORE-RUN-TOTALS.
+*> Carries the prior (aborted) run's counters forward on a restart, so
+*> the trailer/bucket report reflects the whole file, not just the
+*> records processed since the checkpoint. count-read is left alone:
+*> the input is still read sequentially from record one every run (only
+*> PROCESS-RECORD is skipped for the pre-checkpoint range), so it keeps
+*> counting fresh from zero and lands on the file's true record count.
+    MOVE savedCountPrime     TO count-prime.
+    MOVE savedCountNotprime  TO count-notprime.
+    MOVE savedCountIllegal   TO count-illegal.
+    MOVE savedCountDuplicate TO count-duplicate.
+    MOVE savedBucket1Prime     TO bucket1-prime.
+    MOVE savedBucket1Notprime  TO bucket1-notprime.
+    MOVE savedBucket2Prime     TO bucket2-prime.
+    MOVE savedBucket2Notprime  TO bucket2-notprime.
+    MOVE savedBucket3Prime     TO bucket3-prime.
+    MOVE savedBucket3Notprime  TO bucket3-notprime.
+
+WRITE-CHECKPOINT.
+    MOVE count-read      TO savedCountRead.
+    MOVE count-prime     TO savedCountPrime.
+    MOVE count-notprime  TO savedCountNotprime.
+    MOVE count-illegal   TO savedCountIllegal.
+    MOVE count-duplicate TO savedCountDuplicate.
+    MOVE bucket1-prime     TO savedBucket1Prime.
+    MOVE bucket1-notprime  TO savedBucket1Notprime.
+    MOVE bucket2-prime     TO savedBucket2Prime.
+    MOVE bucket2-notprime  TO savedBucket2Notprime.
+    MOVE bucket3-prime     TO savedBucket3Prime.
+    MOVE bucket3-notprime  TO savedBucket3Notprime.
+    REWRITE checkpointRecord.
+
+RESET-CHECKPOINT.
+    MOVE ZEROS TO checkpointRecord.
+    REWRITE checkpointRecord.
+
+WRITE-TRAILER.
+    MOVE count-read TO trailerRead.
+    WRITE reportLine FROM TRAILER-READ-LINE AFTER ADVANCING 2 LINES.
+    MOVE count-prime TO trailerPrime.
+    WRITE reportLine FROM TRAILER-PRIME-LINE AFTER ADVANCING 1 LINE.
+    MOVE count-notprime TO trailerNotprime.
+    WRITE reportLine FROM TRAILER-NOTPRIME-LINE AFTER ADVANCING 1 LINE.
+    MOVE count-illegal TO trailerIllegal.
+    WRITE reportLine FROM TRAILER-ILLEGAL-LINE AFTER ADVANCING 1 LINE.
+    MOVE count-duplicate TO trailerDuplicate.
+    WRITE reportLine FROM TRAILER-DUPLICATE-LINE AFTER ADVANCING 1 LINE.
+
+WRITE-BUCKET-REPORT.
+    WRITE reportLine FROM BUCKET-TITLE-LINE AFTER ADVANCING 2 LINES.
+    WRITE reportLine FROM BUCKET-HEADER-LINE AFTER ADVANCING 1 LINE.
+    MOVE bucket1-prime TO bucket1PrimeOut.
+    MOVE bucket1-notprime TO bucket1NotprimeOut.
+    WRITE reportLine FROM BUCKET1-LINE AFTER ADVANCING 1 LINE.
+    MOVE bucket2-prime TO bucket2PrimeOut.
+    MOVE bucket2-notprime TO bucket2NotprimeOut.
+    WRITE reportLine FROM BUCKET2-LINE AFTER ADVANCING 1 LINE.
+    MOVE bucket3-prime TO bucket3PrimeOut.
+    MOVE bucket3-notprime TO bucket3NotprimeOut.
+    WRITE reportLine FROM BUCKET3-LINE AFTER ADVANCING 1 LINE.
+
 checkPrime.
     READ INPUT-FILE INTO lineIn AT END MOVE 0 to eof-switch.
     if eof-switch is not equal to zero
-        MOVE numIn TO num
-        display " "
-        display num
-        display "--------------------------------"
-        if num IS GREATER THAN 1
-            if num IS LESS THAN 4
-                MOVE numIn TO isPrime
-                WRITE lineOut FROM PRIME-LINE AFTER ADVANCING 1 LINE
-            else
-                MOVE 2 TO divisor
-                perform loopFun2 until divisor is greater than or equal to num
-                if divResult is not equal to num and divisor is not equal to num
-                    MOVE numIn TO isPrime
-                    WRITE lineOut FROM PRIME-LINE AFTER ADVANCING 1 LINE
-                end-if
-            end-if
-        else
-            MOVE numIn TO illInput
-            WRITE lineOut FROM ERROR-MESS AFTER ADVANCING 1 LINE
+        ADD 1 TO count-read
+        if numIn IS NUMERIC
+            PERFORM CHECK-DUPLICATE
+        end-if
+        if count-read is greater than skipCount
+            PERFORM PROCESS-RECORD
         end-if
+        IF count-read IS GREATER THAN skipCount
+            IF FUNCTION MOD(count-read, checkpointInterval) IS EQUAL TO 0
+                PERFORM WRITE-CHECKPOINT
+            END-IF
+        END-IF
     end-if.
 
-loopFun2.
-    DIVIDE divisor INTO num GIVING divResult.
-    MULTIPLY divisor BY divResult.
-    display divResult
-    IF divResult IS NOT EQUAL TO num
-        ADD 1 TO divisor
-    else
-        display divResult
-        MOVE numIn TO notPrime
-        WRITE lineOut FROM NOT-A-PRIME-LINE AFTER ADVANCING 1 LINE
-        MOVE divisor to num
-    end-if.
+PROCESS-RECORD.
+        MOVE count-read TO OUT-SEQ.
+        MOVE IN-BATCH-ID TO OUT-BATCH-ID.
+        MOVE SPACES TO OUT-DETAIL.
+        if numIn IS NOT NUMERIC
+            MOVE ZEROS TO OUT-NUM
+            ADD 1 TO count-illegal
+            MOVE 'E' TO OUT-CLASS
+            MOVE 'NON-NUMERIC' TO OUT-DETAIL
+        else
+            MOVE numIn TO OUT-NUM
+            MOVE numIn TO num
+            if num IS GREATER THAN 1
+                if num IS LESS THAN 4
+                    ADD 1 TO count-prime
+                    MOVE 'P' TO OUT-CLASS
+                else
+                    PERFORM FACTORIZE-NUM
+                    if factorCount is equal to 1 and FACTOR-ENTRY(1) is equal to num
+                        ADD 1 TO count-prime
+                        MOVE 'P' TO OUT-CLASS
+                    else
+                        ADD 1 TO count-notprime
+                        MOVE 'N' TO OUT-CLASS
+                        PERFORM BUILD-FACTOR-TEXT
+                    end-if
+                end-if
+                PERFORM UPDATE-BUCKET-COUNTS
+            else
+                ADD 1 TO count-illegal
+                MOVE 'E' TO OUT-CLASS
+                MOVE 'OUT OF RANGE' TO OUT-DETAIL
+            end-if
+        end-if.
+        WRITE lineOut FROM OUT-RECORD.
+
+UPDATE-BUCKET-COUNTS.
+    IF num IS LESS THAN 1000
+        IF OUT-CLASS IS EQUAL TO 'P'
+            ADD 1 TO bucket1-prime
+        ELSE
+            ADD 1 TO bucket1-notprime
+        END-IF
+    ELSE
+        IF num IS LESS THAN 1000000
+            IF OUT-CLASS IS EQUAL TO 'P'
+                ADD 1 TO bucket2-prime
+            ELSE
+                ADD 1 TO bucket2-notprime
+            END-IF
+        ELSE
+            IF OUT-CLASS IS EQUAL TO 'P'
+                ADD 1 TO bucket3-prime
+            ELSE
+                ADD 1 TO bucket3-notprime
+            END-IF
+        END-IF
+    END-IF.
+
+CHECK-DUPLICATE.
+    MOVE numIn TO dupKey.
+    WRITE dupRecord
+        INVALID KEY
+            IF count-read IS GREATER THAN skipCount
+                ADD 1 TO count-duplicate
+                MOVE numIn TO dupNumOut
+                WRITE exceptionLine FROM DUPLICATE-EXCEPTION-LINE
+            END-IF
+    END-WRITE.
+    IF dupCheckStatus IS NOT EQUAL TO '00' AND dupCheckStatus IS NOT EQUAL TO '22'
+        DISPLAY 'WARNING: DUP-CHECK-FILE I/O STATUS ' dupCheckStatus ' ON KEY ' dupKey
+    END-IF.
+
+FACTORIZE-NUM.
+    MOVE num TO factorRemain.
+    MOVE 2 TO factorDivisor.
+    MOVE 0 TO factorCount.
+    PERFORM EXTRACT-FACTORS UNTIL factorDivisor * factorDivisor IS GREATER THAN factorRemain.
+    IF factorRemain IS GREATER THAN 1
+        ADD 1 TO factorCount
+        MOVE factorRemain TO FACTOR-ENTRY(factorCount)
+    END-IF.
+
+EXTRACT-FACTORS.
+    IF FUNCTION MOD(factorRemain, factorDivisor) IS EQUAL TO 0
+        ADD 1 TO factorCount
+        MOVE factorDivisor TO FACTOR-ENTRY(factorCount)
+        DIVIDE factorRemain BY factorDivisor GIVING factorRemain
+    ELSE
+        ADD 1 TO factorDivisor
+    END-IF.
+
+BUILD-FACTOR-TEXT.
+    MOVE 1 TO factorPointer.
+    STRING 'FACTORS:' DELIMITED BY SIZE INTO OUT-DETAIL WITH POINTER factorPointer.
+    PERFORM VARYING factorIndex FROM 1 BY 1 UNTIL factorIndex IS GREATER THAN factorCount
+        MOVE FACTOR-ENTRY(factorIndex) TO factorDisplay
+        STRING ' ' DELIMITED BY SIZE
+               FUNCTION TRIM(factorDisplay) DELIMITED BY SIZE
+            INTO OUT-DETAIL WITH POINTER factorPointer
+            ON OVERFLOW
+                MOVE '...(TRUNCATED)' TO OUT-DETAIL(66:15)
+                MOVE factorCount TO factorIndex
+    END-PERFORM.
