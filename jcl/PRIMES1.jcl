@@ -0,0 +1,64 @@
+//PRIMES1  JOB (ACCTNO),'PRIME NUMBER RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Runs PRIMES1 against a caller-supplied input dataset and routes
+//* the structured output / report / checkpoint datasets wherever
+//* the caller wants them, instead of the old fixed inFile.txt /
+//* outFile.txt working-directory names.
+//*
+//         SET INDSN=PRIMES.PROD.INPUT
+//         SET OUTDSN=PRIMES.PROD.OUTPUT
+//         SET REPDSN=PRIMES.PROD.REPORT
+//         SET CKPDSN=PRIMES.PROD.CKPT
+//         SET DUPDSN=PRIMES.PROD.DUPCHK
+//         SET EXCDSN=PRIMES.PROD.EXCEPT
+//*
+//* PRIMES1's dynamic ASSIGN clauses resolve inputDsn/outputDsn/etc.
+//* by ACCEPTing them FROM ENVIRONMENT -- there is no ddname PRIMES1
+//* opens them under directly, so BPXBATCH is used to run PRIMES1 as
+//* a USS process with its environment populated from the STDENV DD
+//* below (the same PRIMES1-xxx variable set jcl/run_primes1.sh
+//* exports for an interactive invocation). JCL symbol substitution
+//* (&INDSN etc.) is NOT applied to instream data following a DD *,
+//* so STDENV cannot name the &xxDSN values directly -- instead each
+//* PRIMES1-xxx value is the fixed z/OS UNIX "//DD:ddname" pathname,
+//* which the kernel itself resolves at OPEN time to whatever dataset
+//* the matching DD statement below allocated. The &xxDSN symbols do
+//* their substitution on those DD statements, where JCL substitution
+//* actually applies, so a plain -SET change is all a caller needs.
+//STEP1    EXEC PGM=BPXBATCH,PARM='PGM /usr/lpp/primes1/primes1'
+//STDENV   DD *
+PRIMES1-INFILE=//DD:INFILE
+PRIMES1-OUTFILE=//DD:OUTFILE
+PRIMES1-REPORTFILE=//DD:RPTFILE
+PRIMES1-CKPTFILE=//DD:CKPTFILE
+PRIMES1-DUPCHECKFILE=//DD:DUPFILE
+PRIMES1-EXCEPTIONSFILE=//DD:EXCFILE
+/*
+//INFILE   DD DSN=&INDSN,DISP=SHR
+//* MOD here (rather than NEW) lets a restart run against the same
+//* output/report/exceptions datasets from an aborted attempt without
+//* abending on allocation -- PRIMES1 itself decides OUTPUT vs EXTEND
+//* based on the checkpoint, so MOD only needs to keep the dataset
+//* from being deleted/recreated out from under it.
+//OUTFILE  DD DSN=&OUTDSN,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE)
+//RPTFILE  DD DSN=&REPDSN,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//* PRIMES1 opens this dataset I-O for the whole step and REWRITEs
+//* the single checkpoint record in place, so MOD here only governs
+//* dataset creation on the first-ever run and retention across runs
+//* (so a restart can see the prior run's checkpoint) -- it no longer
+//* causes PRIMES1 to append a new record each time it checkpoints.
+//CKPTFILE DD DSN=&CKPDSN,DISP=(MOD,CATLG,CATLG)
+//DUPFILE  DD DSN=&DUPDSN,DISP=(MOD,CATLG,CATLG)
+//EXCFILE  DD DSN=&EXCDSN,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RC=4 from STEP1 means illegal-input records were found in this
+//* run -- BPXBATCH propagates PRIMES1's own exit code as the step's
+//* condition code, so the scheduler can alert on STEP1's RC directly
+//* without any further step here.
